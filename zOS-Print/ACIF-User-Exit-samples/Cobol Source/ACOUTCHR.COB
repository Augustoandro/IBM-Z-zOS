@@ -0,0 +1,357 @@
+000110 PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT)           NOSEQ     RENT
+000200* LAST UPDATE ON  8 Aug 2026 AT 00:00:00 BY  MAINT     VERSION 01 *
+000300 ID DIVISION.
+000400 PROGRAM-ID. ACOUTCHR.
+000500 AUTHOR. MAINT.
+000600 INSTALLATION. IBM BOULDER PROGRAMMING CENTER.
+000700               This program is the companion ACIF output exit for
+000800               the ACSTCHR input exit (APKACIF,5648-062).
+000900
+001000               In order to use this exit, include the control
+001100               OUTEXIT=ACOUTCHR to enable this exit, and include
+001200               the load module in a dataset referenced in STEPLIB
+001300               or elsewhere in the module search order.
+001400
+001500               This program counts the records ACIF actually
+001600               writes to the output data set and, at OUT-EOF,
+001700               reconciles that count against the UAREA-RECCNT
+001800               ACSTCHR logged to the shared ACSTLOG reconciliation
+001900               file for the same job name and run date.  A
+002000               mismatch means records were lost or gained somewhere
+002100               between the input exit and the final output data
+002200               set - ACOUTCHR reports it but does not abend the
+002300               step, since the output has already been written by
+002400               the time OUT-EOF is reached.
+002410
+002420               CAUTION: the OUT-PARMS layout below (LINKAGE
+002430               SECTION) is this author's inference by analogy to
+002440               ACSTCHR's own INP-PARMS, with the insert/delete
+002450               request byte removed since an output exit cannot
+002460               affect ACIF's disposition of a record.  It is NOT
+002470               copied from an IBM-confirmed OUTEXIT copybook or
+002480               sample - none was available in this codebase to
+002490               check it against.  Verify the field order and
+002500               sizes against the current ACIF customization
+002510               reference (APKACIF,5648-062) before relying on
+002520               this exit's counts in production; a mismatched
+002530               layout would read misaligned bytes while still
+002540               appearing to run cleanly.
+002500
+002600               This program must either be compiled with the
+002700               NORENT option or linked with IGZOPT with the
+002800               RTEREUS option.  (See VS COBOL II Application
+002900               Programming Guide, SC26-4045).
+003000
+003100 DATE-WRITTEN. 8 Aug 2026.
+003200 DATE-COMPILED.
+003300 SECURITY. NONE.
+003400*/**************************************************************/
+003500*/* Licensed under the Apache License, Version 2.0 (the        */
+003600*/* "License"); you may not use this file except in compliance */
+003700*/* with the License. You may obtain a copy of the License at  */
+003800*/*                                                            */
+003900*/* http://www.apache.org/licenses/LICENSE-2.0                 */
+004000*/*                                                            */
+004100*/* Unless required by applicable law or agreed to in writing, */
+004200*/* software distributed under the License is distributed on an*/
+004300*/* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY     */
+004400*/* KIND, either express or implied.  See the License for the  */
+004500*/* specific language governing permissions and limitations    */
+004600*/* under the License.                                         */
+004700*/**************************************************************/
+004800 TITLE 'ACIF Output Record Count Reconciliation Exit'.
+004900 ENVIRONMENT DIVISION.
+005000 CONFIGURATION SECTION.
+005100 SOURCE-COMPUTER. IBM-370.
+005200 OBJECT-COMPUTER. IBM-370.
+005300 INPUT-OUTPUT SECTION.
+005400 FILE-CONTROL.
+005500* ACSTLOG is the same cumulative reconciliation log ACSTCHR
+005600*appends UAREA-RECCNT/UAREA-CHGCNT to (see ACSTCHR 8000-LOG-
+005700*COUNTS).  This exit opens it for INPUT only, to read back the
+005800*EOF record the input exit logged for this job/date.
+005900     SELECT COUNTS-LOG ASSIGN TO ACSTLOG
+006000         ORGANIZATION IS SEQUENTIAL
+006100         ACCESS MODE IS SEQUENTIAL
+006200         FILE STATUS IS WS-LOG-STATUS.
+006210* ACOUTRPT is this exit's own one-shot SYSOUT control report,
+006220*opened and closed once at OUT-EOF, the same pattern ACSTCHR
+006230*uses for ACSTRPT - the reconciliation result is this backlog's
+006240*single most operationally important signal, so it gets a fixed-
+006250*format report record instead of a bare DISPLAY line that scrolls
+006260*past in the PSF/ACIF SYSOUT chatter.  Kept as its own DD rather
+006270*than appended to ACSTRPT, since that file belongs to (and is
+006280*closed by) ACSTCHR's own INP-EOF processing.
+006290     SELECT OUT-RPT ASSIGN TO ACOUTRPT
+006300         ORGANIZATION IS SEQUENTIAL
+006310         ACCESS MODE IS SEQUENTIAL
+006320         FILE STATUS IS WS-OUTRPT-STATUS.
+006330     EJECT
+006400 DATA DIVISION.
+006500 FILE SECTION.
+006600 FD  COUNTS-LOG
+006700     RECORDING MODE IS F
+006800     LABEL RECORDS ARE STANDARD.
+006900 01  COUNTS-LOG-RECORD          PIC X(88).
+006910 FD  OUT-RPT
+006920     RECORDING MODE IS F
+006930     LABEL RECORDS ARE STANDARD.
+006940 01  OUT-RPT-RECORD             PIC X(48).
+007000 WORKING-STORAGE SECTION.
+007100 77  PGMNAME                 PIC X(8) VALUE 'ACOUTCHR'.
+007200 77  WS-LOG-STATUS           PIC XX VALUE SPACES.
+007300     88  WS-LOG-AT-EOF           VALUE '10'.
+007400 77  WS-JOBNAME              PIC X(8) VALUE SPACES.
+007450 77  WS-STEPNAME             PIC X(8) VALUE SPACES.
+007500 77  WS-CURRENT-DATE         PIC 9(8) VALUE ZERO.
+007600/ LAYOUT OF AN ACSTLOG RECORD, AS WRITTEN BY ACSTCHR.
+007700 01  WS-LOG-LAYOUT.
+007800     05  WS-LOG-PGM          PIC X(8).
+007900     05  FILLER              PIC X.
+008000     05  WS-LOG-JOB          PIC X(8).
+008050     05  FILLER              PIC X.
+008060     05  WS-LOG-STEP         PIC X(8).
+008100     05  FILLER              PIC X.
+008200     05  WS-LOG-DATE         PIC 9(4)/99/99.
+008300     05  FILLER              PIC X.
+008400     05  WS-LOG-TIME         PIC 99B99B99.
+008500     05  FILLER              PIC X.
+008600     05  WS-LOG-EVENT        PIC X(5).
+008700     05  FILLER              PIC X.
+008800     05  WS-LOG-RECCNT       PIC Z(7)9.
+008900     05  FILLER              PIC X.
+009000     05  WS-LOG-CHGCNT       PIC Z(7)9.
+009100     05  FILLER              PIC X.
+009200     05  WS-LOG-DELCNT       PIC Z(7)9.
+009300     05  FILLER              PIC X.
+009400     05  WS-LOG-INSCNT       PIC Z(7)9.
+009500/ RECONCILIATION WORKING FIELDS.
+009600 77  WS-EXPECTED-RECCNT      PIC 9(8) VALUE ZERO.
+009610 77  WS-EXPECTED-INSCNT      PIC 9(8) VALUE ZERO.
+009620 77  WS-LOG-DATE-NUM         PIC 9(8) VALUE ZERO.
+009700 77  WS-MATCH-FLAG           PIC X VALUE 'N'.
+009800     88  WS-MATCH-FOUND          VALUE 'Y'.
+009900     88  WS-MATCH-NOT-FOUND      VALUE 'N'.
+009910 77  WS-OUTRPT-STATUS        PIC XX VALUE SPACES.
+009920* OUT-RECLEN's only bound in this program is the guessed OUT-
+009930*PARMS shape (see the UNVERIFIED note above OUT-PARMS) - if the
+009940*real OUTEXIT layout differs, OUT-RECLEN is reading whatever
+009950*happens to sit at that offset instead of a real length, and a
+009960*wild value is the one symptom that guess is even checkable
+009970*from.  WS-MAX-OUT-RECLEN matches OUT-LINE's OUT-DATA capacity,
+009980*the largest length that could ever be legitimate.
+009990 77  WS-MAX-OUT-RECLEN       PIC 9(4) BINARY VALUE 32760.
+010010 77  WS-LINKAGE-FLAG         PIC X VALUE 'N'.
+010020     88  LINKAGE-SUSPECT         VALUE 'Y'.
+010030     88  LINKAGE-NOT-SUSPECT     VALUE 'N'.
+010040/ LAYOUT OF AN OUT-RPT RECORD - A LABEL AND A TEXT VALUE COLUMN,
+010050*WIDE ENOUGH TO HOLD EITHER A FORMATTED COUNT (VIA WS-OUTRPT-NUM)
+010060*OR A SHORT RESULT MESSAGE SUCH AS 'MISMATCH'.
+010070 01  WS-OUTRPT-LAYOUT.
+010080     05  WS-OUTRPT-LABEL     PIC X(24) VALUE SPACES.
+010090     05  WS-OUTRPT-VALUE     PIC X(24) VALUE SPACES.
+010100 77  WS-OUTRPT-NUM           PIC Z(7)9.
+010000 01  GLOBAL-VARIABLES            GLOBAL.
+010100     05  ACOUTCHR-STATUS         PIC 99   VALUE ZERO.
+010200         88  ACOUTCHR-OK         VALUE 00.
+010300         88  ACOUTCHR-EOF        VALUE 10.
+010400/ PASSED PARAMETERS.
+010500 LINKAGE SECTION.
+010600* ACIF output exit parameter list.  Mirrors the shape of ACSTCHR's
+010700*INP-PARMS, minus the INP-REQUEST byte - an output exit can
+010800*observe a formatted record on its way to the output data set
+010900*but cannot delete or insert one.  UNVERIFIED: this shape is
+010910*inferred by analogy, not taken from an IBM-confirmed OUTEXIT
+010920*copybook - see the INSTALLATION paragraph caution above.  The
+010930*second slot is left as FILLER rather than named/claimed as a
+010940*page-format-attribute pointer (by analogy to ACSTCHR's INP-
+010950*PFATTR) - nothing in this program ever needs it, so there is no
+010960*reason to assert a guessed purpose for a guessed position.
+011000 01  OUT-PARMS.
+011100     05  OUT-USTOR           POINTER.
+011200     05  FILLER              POINTER.
+011300     05  OUT-RECPTR          POINTER.
+011400     05  FILLER              POINTER.
+011500     05  OUT-RECLEN          PIC 9(4) BINARY.
+011600     05  FILLER              PIC XX.
+011700     05  OUT-EOF-FLAG        PIC X.
+011800         88  OUT-EOF         VALUE 'Y'.
+011900
+012000 01  OUT-UAREA.
+012100     05  UAREA-OUTCNT        PIC 9(8) BINARY.
+012200     05  OUT-INIT-FLAG       PIC X.
+012300         88 OUT-INITTED      VALUE HIGH-VALUE.
+012400         88 OUT-NOT-INITTED  VALUE LOW-VALUE.
+012500
+012600* This is a template for the formatted output record, pointed to
+012700*by OUT-RECPTR.  The record's actual length is given by
+012800*OUT-RECLEN.  ACOUTCHR only counts records, so the data portion
+012900*itself is never referenced.
+013000 01  OUT-LINE.
+013100     05  OUT-DATA            PIC X(32760).
+013200     SKIP1
+013300 TITLE 'Initialization and Main Line'.
+013400 PROCEDURE DIVISION USING OUT-PARMS.
+013500 0000-MAIN-LINE.
+013600* make the work area addressable.
+013700     SET ADDRESS OF OUT-UAREA TO OUT-USTOR.
+013800* First time through, reset the running output count.
+013900     IF OUT-NOT-INITTED
+014000      THEN
+014100       SET OUT-INITTED TO TRUE;
+014200       MOVE ZERO TO UAREA-OUTCNT;
+014300     END-IF.
+014400     IF OUT-EOF
+014500      THEN
+014600       PERFORM 8000-RECONCILE-COUNTS;
+014700       GOBACK;
+014800     END-IF.
+014810     IF OUT-RECLEN > WS-MAX-OUT-RECLEN
+014820      THEN
+014830       SET LINKAGE-SUSPECT TO TRUE
+014840     END-IF.
+014900     ADD 1 TO UAREA-OUTCNT.
+015000     GOBACK.
+015100     SKIP1
+015200 8000-RECONCILE-COUNTS.
+015300* Read ACSTLOG back to find the EOF record ACSTCHR logged for
+015400*this job name and run date, and compare its UAREA-RECCNT
+015500*against the count of records this exit actually saw on the way
+015600*out.  The log is a simple append-only file shared by both
+015700*exits, so the last matching EOF record for this job/date is
+015800*taken to be the one from this run.
+015900     DISPLAY 'JOBNAME' UPON ENVIRONMENT-NAME.
+015950     ACCEPT WS-JOBNAME FROM ENVIRONMENT-VALUE.
+015960     DISPLAY 'STEPNAME' UPON ENVIRONMENT-NAME.
+015970     ACCEPT WS-STEPNAME FROM ENVIRONMENT-VALUE.
+016100     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+016160* Open the structured report alongside the existing DISPLAY
+016170*trace (additive, not a replacement - req007's precedent report
+016180*is consumed the same way, and operators already watch SYSOUT
+016190*for the DISPLAY lines).  Guard the OPEN the same way ACSTCHR
+016195*guards its own CONTROL-RPT.
+016196     OPEN OUTPUT OUT-RPT.
+016197     IF WS-OUTRPT-STATUS NOT = '00'
+016198      THEN
+016199       DISPLAY PGMNAME, ' *** ACOUTRPT OPEN FAILED, STATUS=',
+016200               WS-OUTRPT-STATUS, ' - RECONCILIATION REPORT NOT ',
+016210               'WRITTEN.'
+016220     END-IF.
+016230     SET WS-MATCH-NOT-FOUND TO TRUE.
+016300     OPEN INPUT COUNTS-LOG.
+016400     IF WS-LOG-STATUS = '35' OR WS-LOG-STATUS = '05'
+016500      THEN
+016600       DISPLAY PGMNAME, ' NO ACSTLOG FOUND - COUNTS NOT ',
+016700               'RECONCILED.'
+016710       IF WS-OUTRPT-STATUS = '00'
+016720        THEN
+016730         MOVE SPACES TO WS-OUTRPT-LAYOUT;
+016740         MOVE 'ACOUTCHR RECONCILIATION' TO WS-OUTRPT-LABEL;
+016750         MOVE WS-OUTRPT-LAYOUT TO OUT-RPT-RECORD;
+016760         WRITE OUT-RPT-RECORD;
+016770         MOVE 'RESULT' TO WS-OUTRPT-LABEL;
+016780         MOVE 'NO LOG FOUND' TO WS-OUTRPT-VALUE;
+016790         MOVE WS-OUTRPT-LAYOUT TO OUT-RPT-RECORD;
+016800         WRITE OUT-RPT-RECORD
+016810       END-IF
+016820      ELSE
+016900       PERFORM UNTIL WS-LOG-AT-EOF
+017000         READ COUNTS-LOG INTO WS-LOG-LAYOUT
+017100           AT END
+017200             SET WS-LOG-AT-EOF TO TRUE
+017300           NOT AT END
+017310* WS-LOG-DATE is numeric-edited (9(4)/99/99); comparing it
+017320*directly against the plain-numeric WS-CURRENT-DATE never
+017330*matches under this compiler, so de-edit it into
+017340*WS-LOG-DATE-NUM via MOVE first, the same way WS-LOG-RECCNT
+017350*is de-edited below.
+017360             MOVE WS-LOG-DATE TO WS-LOG-DATE-NUM;
+017400             IF WS-LOG-PGM = 'ACSTCHR' AND
+017500                WS-LOG-EVENT = 'EOF  ' AND
+017600                WS-LOG-JOB = WS-JOBNAME AND
+017610                WS-LOG-STEP = WS-STEPNAME AND
+017700                WS-LOG-DATE-NUM = WS-CURRENT-DATE
+017800              THEN
+017810* WS-LOG-RECCNT counts records ACSTCHR passed through and does
+017820*not include records ACSTCHR inserted itself (the banner,
+017830*req003), which UAREA-OUTCNT does see on the way out.  Both
+017840*counters are numeric-edited and so are not valid ADD operands
+017850*directly - de-edit each into a plain numeric field first, then
+017860*sum.
+017900               MOVE WS-LOG-RECCNT TO WS-EXPECTED-RECCNT;
+017910               MOVE WS-LOG-INSCNT TO WS-EXPECTED-INSCNT;
+017920               ADD WS-EXPECTED-INSCNT TO WS-EXPECTED-RECCNT;
+018000               SET WS-MATCH-FOUND TO TRUE
+018100             END-IF
+018200         END-READ
+018300       END-PERFORM;
+018400       CLOSE COUNTS-LOG;
+018500       IF WS-MATCH-FOUND
+018600        THEN
+018700         IF WS-EXPECTED-RECCNT = UAREA-OUTCNT
+018800          THEN
+018900           DISPLAY PGMNAME, ' RECONCILED: ', UAREA-OUTCNT,
+019000                   ' RECORDS OUT MATCHES ACSTCHR.'
+019100          ELSE
+019200           DISPLAY PGMNAME, ' *** MISMATCH *** ACSTCHR PASSED ',
+019300                   WS-EXPECTED-RECCNT, ' RECORDS BUT ',
+019400                   UAREA-OUTCNT, ' WERE WRITTEN.'
+019500         END-IF
+019510         IF LINKAGE-SUSPECT
+019520          THEN
+019530           DISPLAY PGMNAME, ' *** WARNING *** OUT-RECLEN ',
+019540                   'EXCEEDED CAPACITY - VERIFY OUT-PARMS, ',
+019550                   'RESULT ABOVE MAY BE MEANINGLESS.'
+019560         END-IF
+019570         IF WS-OUTRPT-STATUS = '00'
+019580          THEN
+019590           MOVE SPACES TO WS-OUTRPT-LAYOUT;
+019600           MOVE 'ACOUTCHR RECONCILIATION' TO WS-OUTRPT-LABEL;
+019610           MOVE WS-OUTRPT-LAYOUT TO OUT-RPT-RECORD;
+019620           WRITE OUT-RPT-RECORD;
+019630           MOVE 'EXPECTED RECORDS' TO WS-OUTRPT-LABEL;
+019640           MOVE WS-EXPECTED-RECCNT TO WS-OUTRPT-NUM;
+019650           MOVE WS-OUTRPT-NUM TO WS-OUTRPT-VALUE;
+019660           MOVE WS-OUTRPT-LAYOUT TO OUT-RPT-RECORD;
+019670           WRITE OUT-RPT-RECORD;
+019680           MOVE 'ACTUAL RECORDS OUT' TO WS-OUTRPT-LABEL;
+019690           MOVE UAREA-OUTCNT TO WS-OUTRPT-NUM;
+019700           MOVE WS-OUTRPT-NUM TO WS-OUTRPT-VALUE;
+019710           MOVE WS-OUTRPT-LAYOUT TO OUT-RPT-RECORD;
+019720           WRITE OUT-RPT-RECORD;
+019730           MOVE 'RESULT' TO WS-OUTRPT-LABEL;
+019740           IF LINKAGE-SUSPECT
+019750            THEN
+019760             MOVE 'LINKAGE SUSPECT - VERIFY OUT-PARMS'
+019770                 TO WS-OUTRPT-VALUE
+019780            ELSE
+019790             IF WS-EXPECTED-RECCNT = UAREA-OUTCNT
+019800              THEN
+019810               MOVE 'RECONCILED' TO WS-OUTRPT-VALUE
+019820              ELSE
+019830               MOVE 'MISMATCH' TO WS-OUTRPT-VALUE
+019840             END-IF
+019850           END-IF;
+019860           MOVE WS-OUTRPT-LAYOUT TO OUT-RPT-RECORD;
+019870           WRITE OUT-RPT-RECORD
+019880         END-IF
+019900        ELSE
+019700         DISPLAY PGMNAME, ' NO MATCHING ACSTCHR RUN FOUND FOR ',
+019800                 'JOB ', WS-JOBNAME, ' - COUNTS NOT RECONCILED.'
+019910         IF WS-OUTRPT-STATUS = '00'
+019920          THEN
+019930           MOVE SPACES TO WS-OUTRPT-LAYOUT;
+019940           MOVE 'ACOUTCHR RECONCILIATION' TO WS-OUTRPT-LABEL;
+019950           MOVE WS-OUTRPT-LAYOUT TO OUT-RPT-RECORD;
+019960           WRITE OUT-RPT-RECORD;
+019970           MOVE 'RESULT' TO WS-OUTRPT-LABEL;
+019980           MOVE 'NO MATCHING RUN FOUND' TO WS-OUTRPT-VALUE;
+019990           MOVE WS-OUTRPT-LAYOUT TO OUT-RPT-RECORD;
+020000           WRITE OUT-RPT-RECORD
+020010         END-IF
+019900       END-IF
+020020     END-IF.
+020030     IF WS-OUTRPT-STATUS = '00'
+020040      THEN
+020050       CLOSE OUT-RPT
+020060     END-IF.
