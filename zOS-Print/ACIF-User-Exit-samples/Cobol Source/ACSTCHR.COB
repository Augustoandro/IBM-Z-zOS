@@ -67,17 +67,180 @@
 005300 CONFIGURATION SECTION.
 005400 SOURCE-COMPUTER. IBM-370.
 005500 OBJECT-COMPUTER. IBM-370.
+005510 INPUT-OUTPUT SECTION.                                            !@04
+005520 FILE-CONTROL.                                                    !@04
+005530* ACSTLOG accumulates UAREA-RECCNT/UAREA-CHGCNT (and the          !@04
+005540*delete/insert breakdown) across runs for end-of-day              !@04
+005550*reconciliation; point the ACSTLOG DD at a cumulative             !@04
+005560*(DISP=MOD) sequential dataset.                                   !@04
+005570     SELECT COUNTS-LOG ASSIGN TO ACSTLOG                          !@04
+005580         ORGANIZATION IS SEQUENTIAL                               !@04
+005590         ACCESS MODE IS SEQUENTIAL                                !@04
+005600         FILE STATUS IS WS-LOG-STATUS.                            !@04
+005601* ACSTRPT is the end-of-run SYSOUT control report - a plain       !@07
+005602*one-shot print dataset, opened and closed once at INP-EOF,       !@07
+005603*unlike the cumulative (DISP=MOD) ACSTLOG.                        !@07
+005604     SELECT CONTROL-RPT ASSIGN TO ACSTRPT                         !@07
+005605         ORGANIZATION IS SEQUENTIAL                               !@07
+005606         ACCESS MODE IS SEQUENTIAL                                !@07
+005607         FILE STATUS IS WS-RPT-STATUS.                            !@07
+005608* STRPCTL is an optional runtime control file of STRIP-CHAR-      !@RV
+005608*TABLE overrides, one fixed-format record per entry, so a site    !@RV
+005608*can scope strip rules by PRMODE/TRC/TRCVAL without recompiling   !@RV
+005608*this module - that is the whole point of keeping the table in   !@RV
+005608*the first place.  If the DD isn't allocated, the table is left   !@RV
+005608*at its VALUE SPACES defaults and every record falls back to      !@RV
+005608*STRIP-CHAR-DEFAULT, exactly as before this DD existed.           !@RV
+005608     SELECT STRPCTL ASSIGN TO STRPCTL                              !@RV
+005608         ORGANIZATION IS SEQUENTIAL                                !@RV
+005608         ACCESS MODE IS SEQUENTIAL                                 !@RV
+005608         FILE STATUS IS WS-STRPCTL-STATUS.                         !@RV
 005600     EJECT
 005700 DATA DIVISION.
+005710 FILE SECTION.                                                    !@04
+005720 FD  COUNTS-LOG                                                   !@04
+005730     RECORDING MODE IS F                                          !@04
+005740     LABEL RECORDS ARE STANDARD.                                  !@04
+005750 01  COUNTS-LOG-RECORD          PIC X(88).                        !@RV
+005751 FD  CONTROL-RPT                                                  !@07
+005752     RECORDING MODE IS F                                          !@07
+005753     LABEL RECORDS ARE STANDARD.                                  !@07
+005754 01  CONTROL-RPT-RECORD         PIC X(80).                        !@07
+005755 FD  STRPCTL                                                       !@RV
+005756     RECORDING MODE IS F                                           !@RV
+005757     LABEL RECORDS ARE STANDARD.                                   !@RV
+005758 01  STRPCTL-RECORD             PIC X(16).                         !@RV
 005800 WORKING-STORAGE SECTION.
 005900 77  PGMNAME                 PIC X(8) VALUE 'ACSTCHR'.
 006000 77  ABND-PGM                PIC X(8) VALUE 'CEE3DMP'.            !@01
 006100 77  ABEND-CODE              PIC 9(4) BINARY VALUE 12.
-006101 77  ABEND-OPTS              PIC X(255)                           !@01
-006102     VALUE 'ENC(CUR) THR(CUR) FILE VAR NOBLOCK NOSTOR SF(ALL)' .  !@01
+006101* CEE3DMP's title and options parameters are both LE varying-     !@RV
+006101*length character strings - a 2-byte binary length followed by    !@RV
+006101*the text - not flat PIC X fields; a flat field leaves CEE3DMP    !@RV
+006101*to read whatever binary value happens to occupy the first two    !@RV
+006101*bytes as a length and walk off into adjacent storage for the     !@RV
+006101*"text".  ABEND-TITLE/ABEND-OPTS below carry their own length     !@RV
+006101*so the length always matches what was actually MOVEd in.         !@RV
+006101 01  ABEND-TITLE.                                                 !@RV
+006101     05  ABEND-TITLE-LEN     PIC S9(4) BINARY VALUE 28.            !@RV
+006101     05  ABEND-TITLE-TEXT    PIC X(28) VALUE                       !@RV
+006101         'ACSTCHR - INVALID INP-RECLEN'.                           !@RV
+006101 01  ABEND-OPTS.                                                   !@RV
+006101     05  ABEND-OPTS-LEN      PIC S9(4) BINARY VALUE 49.            !@RV
+006101     05  ABEND-OPTS-TEXT     PIC X(49) VALUE                       !@RV
+006101         'ENC(CUR) THR(CUR) FILE VAR NOBLOCK NOSTOR SF(ALL)'.      !@RV
+006110 77  DUMP-FC                 PIC X(12) VALUE LOW-VALUES.          !@01
+006111 77  WS-MAX-RECLEN           PIC 9(4) BINARY VALUE 32753.         !@06
+006150 77  WS-DATALEN              PIC S9(4) BINARY VALUE ZERO.         !@RV
+006160 77  WS-STRIPPED-FLAG        PIC X VALUE 'N'.                     !@02
+006170     88  RECORD-WAS-STRIPPED         VALUE 'Y'.                   !@02
+006180     88  RECORD-NOT-STRIPPED         VALUE 'N'.                   !@02
+006190 77  WS-BLANK-FLAG           PIC X VALUE 'N'.                     !@02
+006195     88  RECORD-IS-BLANK             VALUE 'Y'.                   !@02
+006196     88  RECORD-NOT-BLANK            VALUE 'N'.                   !@02
+006197 77  WS-BANNER-LEN           PIC 9(4) BINARY VALUE 62.            !@03
+006198 01  WS-BANNER-TEXT          PIC X(60) VALUE SPACES.              !@03
+006198* Banner state does NOT fit in INP-UAREA - that area overlays      !@RV
+006198*ACIF's own caller-provided buffer (SET ADDRESS ... TO INP-USTOR) !@RV
+006198*and only has the 24 bytes the baseline exit budgeted (req002's    !@RV
+006198*UAREA-DELCNT carve-out already used the last of its slack), so    !@RV
+006198*growing that 01-level further would write past the end of        !@RV
+006198*ACIF's allocation.  This program's own WORKING-STORAGE, on the    !@RV
+006198*other hand, is exactly the static/reentrant-safe storage the      !@RV
+006198*NORENT/RTEREUS note above already requires this load module to    !@RV
+006198*keep resident across per-record CALLs, so it is the right place   !@RV
+006198*for state - like the banner's change-detection memory - that      !@RV
+006198*only this exit itself needs to remember between calls.            !@RV
+006198 01  WS-BANNER-STATE.                                              !@RV
+006198     05  WS-BANNER-INSCNT        PIC 9(8) BINARY VALUE ZERO.        !@RV
+006198     05  WS-BANNER-PREV-FORMDEF  PIC X(8) VALUE SPACES.             !@RV
+006198     05  WS-BANNER-PREV-PAGEDEF  PIC X(8) VALUE SPACES.             !@RV
+006198     05  WS-BANNER-PREV-FLAG     PIC X VALUE 'N'.                   !@RV
+006198         88 UAREA-PREV-KNOWN         VALUE 'Y'.                     !@RV
+006198         88 UAREA-PREV-UNKNOWN       VALUE 'N'.                     !@RV
+006198     05  WS-BANNER-PENDING-FLAG  PIC X VALUE 'N'.                   !@RV
+006198         88 BANNER-PENDING           VALUE 'Y'.                     !@RV
+006198         88 BANNER-NOT-PENDING       VALUE 'N'.                     !@RV
+006199/ RECONCILIATION LOG (ACSTLOG).                                   !@04
+006200 77  WS-LOG-STATUS           PIC XX VALUE SPACES.                 !@04
+006201 77  WS-JOBNAME              PIC X(8) VALUE SPACES.               !@04
+006201 77  WS-STEPNAME             PIC X(8) VALUE SPACES.                !@RV
+006202 77  WS-CURRENT-DATE         PIC 9(8) VALUE ZERO.                 !@04
+006206 77  WS-CURRENT-TIME         PIC 9(8) VALUE ZERO.                 !@04
+006207 77  WS-TIME-HHMMSS          PIC 9(6) VALUE ZERO.                 !@04
+006211 01  WS-LOG-LAYOUT.                                               !@04
+006212     05  WS-LOG-PGM          PIC X(8).                            !@04
+006213     05  FILLER              PIC X VALUE SPACE.                   !@04
+006214     05  WS-LOG-JOB          PIC X(8).                            !@04
+006214     05  FILLER              PIC X VALUE SPACE.                   !@RV
+006214     05  WS-LOG-STEP         PIC X(8).                            !@RV
+006215     05  FILLER              PIC X VALUE SPACE.                   !@04
+006216     05  WS-LOG-DATE         PIC 9(4)/99/99.                      !@04
+006217     05  FILLER              PIC X VALUE SPACE.                   !@04
+006218     05  WS-LOG-TIME         PIC 99B99B99.                        !@04
+006219     05  FILLER              PIC X VALUE SPACE.                   !@04
+006220     05  WS-LOG-EVENT        PIC X(5).                            !@04
+006221     05  FILLER              PIC X VALUE SPACE.                   !@04
+006222     05  WS-LOG-RECCNT       PIC Z(7)9.                           !@04
+006223     05  FILLER              PIC X VALUE SPACE.                   !@04
+006224     05  WS-LOG-CHGCNT       PIC Z(7)9.                           !@04
+006225     05  FILLER              PIC X VALUE SPACE.                   !@04
+006226     05  WS-LOG-DELCNT       PIC Z(7)9.                           !@04
+006227     05  FILLER              PIC X VALUE SPACE.                   !@04
+006228     05  WS-LOG-INSCNT       PIC Z(7)9.                           !@04
+006229/ SYSOUT CONTROL REPORT (ACSTRPT).                                !@07
+006230 77  WS-RPT-STATUS           PIC XX VALUE SPACES.                 !@07
+006231 01  WS-RPT-LAYOUT.                                               !@07
+006232     05  WS-RPT-LABEL        PIC X(24) VALUE SPACES.              !@07
+006233     05  WS-RPT-VALUE        PIC Z(7)9.                           !@07
+006234     05  FILLER              PIC X(48) VALUE SPACES.              !@07
 006200 77  AFPWRITE                PIC X(8) VALUE 'AFPWRITE'.
 006300 77  ACSTCHR-LENGTH          PIC 9(8) BINARY VALUE ZERO.
-006400 01  GLOBAL-VARIABLES            GLOBAL.
+006310/ STRIP-CHARACTER CONFIGURATION.                                  !@00
+006320* STRIP-CHAR-DEFAULT is the installation-time strip character -   !@00
+006330*set it to the control byte this installation's feeds use (e.g.   !@00
+006340*X'40' or X'FF') and recompile, instead of hand-building a        !@00
+006350*separate exit per data source.  STRIP-CHAR-TABLE lets a single   !@00
+006360*load module serve several concurrent data sources by selecting   !@00
+006370*the strip character from INP-PRMODE and/or INP-TRC in INP-ATTR   !@00
+006380*(see 1500-RESOLVE-STRIP-CHAR).  Blank an entry's key to make it  !@00
+006390*match any PRMODE/TRC; the first matching entry wins.             !@00
+006391* STC-TRCVAL further scopes an entry to one actual per-record     !@09
+006392*table reference character byte (INP-TRCVAL OF INP-LINE), not     !@09
+006393*just the stream-level INP-TRC a PRMODE declares - several TRC    !@09
+006394*values can be interleaved record-by-record within one ACIF run,  !@09
+006395*e.g. when jobs for more than one TRC are batched together, and   !@09
+006396*each needs its own strip rule.  Blank it to match any TRCVAL.    !@09
+006400 77  STRIP-CHAR-DEFAULT      PIC X VALUE X'00'.                   !@00
+006410 01  STRIP-CHAR-TABLE.                                            !@00
+006420     05  STRIP-CHAR-ENTRY    OCCURS 10 TIMES                      !@00
+006430                             INDEXED BY STC-IDX.                  !@00
+006440         10  STC-PRMODE      PIC X(8) VALUE SPACES.               !@00
+006450         10  STC-TRC         PIC X(3) VALUE SPACES.               !@00
+006451         10  STC-TRCVAL      PIC X   VALUE SPACES.                !@09
+006460         10  STC-CHAR        PIC X   VALUE SPACES.                !@00
+006461* Layout of one STRPCTL control record - blank-pad a field to     !@RV
+006461*leave that key open (matches any value), same as an untouched    !@RV
+006461*STRIP-CHAR-TABLE entry.  STC-IDX-CTL drives the load loop.        !@RV
+006461 01  WS-STRPCTL-STATUS       PIC XX VALUE SPACES.                  !@RV
+006461     88  WS-STRPCTL-AT-EOF       VALUE '10'.                       !@RV
+006461 01  WS-STRPCTL-LAYOUT.                                            !@RV
+006461     05  WS-STRPCTL-PRMODE   PIC X(8).                             !@RV
+006461     05  FILLER              PIC X.                                !@RV
+006461     05  WS-STRPCTL-TRC      PIC X(3).                             !@RV
+006461     05  FILLER              PIC X.                                !@RV
+006461     05  WS-STRPCTL-TRCVAL   PIC X.                                !@RV
+006461     05  FILLER              PIC X.                                !@RV
+006461     05  WS-STRPCTL-CHAR     PIC X.                                !@RV
+006461 77  STC-IDX-CTL             PIC 9(2) BINARY VALUE ZERO.           !@RV
+006470 77  STRIP-CHAR              PIC X VALUE X'00'.                   !@00
+006480 77  STRIP-CHAR-MATCHED      PIC X VALUE 'N'.                     !@00
+006490     88  STRIP-CHAR-IS-MATCHED       VALUE 'Y'.                   !@00
+006500     88  STRIP-CHAR-NOT-MATCHED      VALUE 'N'.                   !@00
+006501 77  WS-STRIP-ELIGIBLE       PIC X VALUE 'Y'.                     !@05
+006502     88  STRIP-IS-ELIGIBLE       VALUE 'Y'.                       !@05
+006503     88  STRIP-NOT-ELIGIBLE      VALUE 'N'.                       !@05
+006510 01  GLOBAL-VARIABLES            GLOBAL.
 006500     05  ACSTCHR-IN-STATUS       PIC 99   VALUE ZERO.
 006600         88  ACSTCHR-IN-OK       VALUE 00.
 006700         88  ACSTCHR-IN-EOF      VALUE 10.
@@ -103,7 +266,8 @@
 008700     05  INIT-FLAG           PIC X.
 008800         88 INITTED          VALUE HIGH-VALUE.
 008900         88 NOT-INITTED      VALUE LOW-VALUE.
-009000     05  FILLER              PIC X(07).
+008910     05  UAREA-DELCNT        PIC 9(8) BINARY.                     !@RV
+009000     05  FILLER              PIC X(03).                           !@RV
 009100
 009200 01  INP-ATTR.
 009300     05  INP-CC              PIC XXX.
@@ -133,6 +297,7 @@
 011700     SKIP1
 011800 TITLE 'Initialization and Main Line'.
 011900 PROCEDURE DIVISION USING INP-PARMS.
+011901 0000-MAIN-LINE.                                                  !@00
 012000* make work area, attributes, and input line addressable.
 012100     SET ADDRESS OF INP-UAREA TO INP-USTOR.
 012200     SET ADDRESS OF INP-ATTR TO INP-PFATTR.
@@ -143,28 +308,297 @@
 012700     IF NOT-INITTED
 012800      THEN
 012900       SET INITTED TO TRUE;
-013000       MOVE ZERO TO UAREA-CHGCNT, UAREA-RECCNT;
+013000       MOVE ZERO TO UAREA-CHGCNT, UAREA-RECCNT, UAREA-DELCNT,     !@02
+013001               WS-BANNER-INSCNT;                                   !@RV
+013010       SET UAREA-PREV-UNKNOWN TO TRUE;                            !@03
+013020       SET BANNER-NOT-PENDING TO TRUE;                            !@03
+013025       PERFORM 0900-LOAD-STRIP-CHAR-TABLE;                         !@RV
+013030       MOVE 'INIT ' TO WS-LOG-EVENT;                              !@04
+013040       PERFORM 8000-LOG-COUNTS;                                   !@04
 013100     END-IF.
 013200* no special action is necessary at EOF.
 013300     IF INP-EOF
 013400      THEN
-013500       DISPLAY PGMNAME, ' EOF REACHED.';
-013600       DISPLAY PGMNAME, UAREA-CHGCNT, ' RECORDS CHANGED OF ',
-013700               UAREA-RECCNT;
+013710       MOVE 'EOF  ' TO WS-LOG-EVENT;                              !@04
+013720       PERFORM 8000-LOG-COUNTS;                                   !@04
+013730       PERFORM 8500-WRITE-CONTROL-REPORT;                         !@07
 013800       GOBACK;
 013900     END-IF.
-014000     ADD 1 TO UAREA-RECCNT.
+014010     PERFORM 1500-CHECK-BANNER.                                   !@03
+014020     IF BANNER-PENDING                                            !@03
+014030      THEN                                                        !@03
+014040       GOBACK                                                     !@03
+014050     END-IF.                                                      !@03
+014060     PERFORM 1800-CHECK-RECLEN-BOUNDS.                            !@06
 014100     SKIP1
-014200* If the first byte is a zero, shift the record left one byte
-014300*by moving it over itself in the buffer.
+014150     PERFORM 1000-RESOLVE-STRIP-CHAR.                             !@00
+014160     SET RECORD-NOT-STRIPPED TO TRUE.                             !@02
+014200* If the first byte is the configured strip character, shift the
+014300*record left one byte by moving it over itself in the buffer.
 014400*Adjust the returned record length.
-014500     IF INP-BYTE1 = ZERO
+014500     IF STRIP-IS-ELIGIBLE AND INP-BYTE1 = STRIP-CHAR              !@05
 014600      THEN
-014700       SUBTRACT 1 FROM INP-RECLEN;
-014800       MOVE INP-LINE (2 : INP-RECLEN) TO INP-NEWLINE;
-014900       ADD 1 TO UAREA-CHGCNT;
+014610       IF INP-RECLEN < 2                                          !@01
+014620        THEN                                                      !@01
+014630         PERFORM 2000-ABEND-BAD-RECLEN                            !@01
+014640        ELSE                                                      !@01
+014700         SUBTRACT 1 FROM INP-RECLEN;
+014800         MOVE INP-LINE (2 : INP-RECLEN) TO INP-NEWLINE;
+014900         ADD 1 TO UAREA-CHGCNT;                                   !@01
+014910         SET RECORD-WAS-STRIPPED TO TRUE;                         !@02
+014950       END-IF;                                                    !@01
 015000     END-IF.
-015100* Indicate that record passed to exit will be returned.
-015200     SET INP-USE TO TRUE.
+015010     PERFORM 2500-APPLY-DISPOSITION.                              !@02
 015300     SKIP1
-015400     GOBACK.
\ No newline at end of file
+015400     GOBACK.
+015405     SKIP1
+015407 2000-ABEND-BAD-RECLEN.                                           !@01
+015408* Reached when INP-RECLEN is unusable: stripping the lead byte    !@01
+015409*would drive it to zero or negative, or it already exceeds the    !@06
+015410*32750-byte INP-DATA capacity (checked by 1800-CHECK-RECLEN-      !@06
+015411*BOUNDS) - either way the caller handed us a corrupt or           !@06
+015412*mis-cataloged record.  Take a formatted LE dump via CEE3DMP, but  !@01
+015412*CEE3DMP only writes a diagnostic dump - it does not stop ACIF     !@RV
+015412*from driving on with whatever INP-REQUEST a prior call left       !@RV
+015412*set, so explicitly suppress this record with INP-DELETE before   !@RV
+015412*returning; RETURN-CODE is set too in case a later ACIF release    !@RV
+015412*does check it, but the request byte is what actually protects     !@RV
+015413*the output.  This paragraph GOBACKs without reaching 2500-        !@RV
+015413*APPLY-DISPOSITION, so UAREA-DELCNT is incremented here too -      !@RV
+015413*otherwise a record dropped for a bad length would show up in     !@RV
+015413*none of UAREA-RECCNT, UAREA-CHGCNT, or UAREA-DELCNT, silently     !@RV
+015413*under-reporting deletions in the ACSTLOG/ACSTRPT totals.          !@RV
+015414     CALL ABND-PGM USING ABEND-TITLE, ABEND-OPTS, DUMP-FC;         !@RV
+015414     SET INP-DELETE TO TRUE;                                       !@RV
+015414     ADD 1 TO UAREA-DELCNT;                                        !@RV
+015415     MOVE ABEND-CODE TO RETURN-CODE;                              !@01
+015416     GOBACK.                                                      !@01
+015417     SKIP1
+015418 1800-CHECK-RECLEN-BOUNDS.                                        !@06
+015419* The physical INP-LINE buffer holds INP-BYTE1/INP-CCVAL/         !@06
+015420*INP-TRCVAL plus a 32750-byte INP-DATA area (32753 bytes total).  !@06
+015421*A reported INP-RECLEN beyond that is already corrupt before any  !@06
+015422*shift or MOVE is attempted against the buffer, so catch it here  !@06
+015423*rather than let the later reference modification run out of      !@06
+015424*bounds.                                                          !@06
+015425     IF INP-RECLEN > WS-MAX-RECLEN                                !@06
+015426      THEN                                                        !@06
+015427       PERFORM 2000-ABEND-BAD-RECLEN                              !@06
+015428     END-IF.                                                      !@06
+015429     SKIP1
+015416 2500-APPLY-DISPOSITION.                                          !@02
+015417* A record that comes out of the shift with nothing but spaces    !@02
+015418*in its data portion is pure filler - delete it instead of        !@02
+015419*passing it on to inflate downstream record and page counts.      !@02
+015420     SET RECORD-NOT-BLANK TO TRUE.                                !@02
+015421     IF RECORD-WAS-STRIPPED                                       !@02
+015422      THEN                                                        !@02
+015423       COMPUTE WS-DATALEN = INP-RECLEN - 2                        !@02
+015424      ELSE                                                        !@02
+015425       COMPUTE WS-DATALEN = INP-RECLEN - 3                        !@02
+015426     END-IF.                                                      !@02
+015427     IF WS-DATALEN NOT > 0                                        !@02
+015428      THEN                                                        !@02
+015429       SET RECORD-IS-BLANK TO TRUE                                !@02
+015430      ELSE                                                        !@02
+015431       IF RECORD-WAS-STRIPPED                                     !@02
+015432        THEN                                                      !@02
+015433         IF INP-DATA OF INP-NEWLINE (1 : WS-DATALEN) = SPACES     !@02
+015434          THEN SET RECORD-IS-BLANK TO TRUE                        !@02
+015435         END-IF                                                   !@02
+015436        ELSE                                                      !@02
+015437         IF INP-DATA OF INP-LINE (1 : WS-DATALEN) = SPACES        !@02
+015438          THEN SET RECORD-IS-BLANK TO TRUE                        !@02
+015439         END-IF                                                   !@02
+015440       END-IF                                                     !@02
+015441     END-IF.                                                      !@02
+015442     IF RECORD-IS-BLANK                                           !@02
+015443      THEN                                                        !@02
+015444       SET INP-DELETE TO TRUE;                                    !@02
+015445       ADD 1 TO UAREA-DELCNT                                      !@02
+015446      ELSE                                                        !@02
+015447       SET INP-USE TO TRUE;                                       !@02
+015448       ADD 1 TO UAREA-RECCNT                                      !@02
+015449     END-IF.                                                      !@02
+015450     SKIP1
+015451 1500-CHECK-BANNER.                                               !@03
+015452* Detect a FORMDEF/PAGEDEF change between consecutive records     !@03
+015453*and insert a synthetic separator ahead of the new unit's first   !@03
+015454*record, so a concatenated AFP run is self-describing without     !@03
+015455*operators cross-referencing separate job logs.  ACIF re-drives   !@03
+015456*this exit with the same input record after an inserted record    !@03
+015457*is consumed, so BANNER-PENDING tells the two calls apart.        !@03
+015458     IF BANNER-PENDING                                            !@03
+015459      THEN                                                        !@03
+015460       SET BANNER-NOT-PENDING TO TRUE                             !@03
+015461      ELSE                                                        !@03
+015462       IF UAREA-PREV-UNKNOWN OR                                   !@03
+015463          INP-FORMDEF NOT = WS-BANNER-PREV-FORMDEF OR                 !@03
+015464          INP-PAGEDEF NOT = WS-BANNER-PREV-PAGEDEF                    !@03
+015465        THEN                                                      !@03
+015466         PERFORM 1600-BUILD-BANNER;                               !@03
+015467         SET BANNER-PENDING TO TRUE;                              !@03
+015468         SET UAREA-PREV-KNOWN TO TRUE;                            !@03
+015469         MOVE INP-FORMDEF TO WS-BANNER-PREV-FORMDEF;                  !@03
+015470         MOVE INP-PAGEDEF TO WS-BANNER-PREV-PAGEDEF                   !@03
+015471       END-IF                                                     !@03
+015472     END-IF.                                                      !@03
+015473     SKIP1
+015474 1600-BUILD-BANNER.                                               !@03
+015475* Build the separator record into INP-NEWLINE and ask ACIF to     !@03
+015476*insert it ahead of the current record.                           !@03
+015477     MOVE SPACES TO WS-BANNER-TEXT;                               !@03
+015478     STRING '*** FORMDEF=' DELIMITED BY SIZE                      !@03
+015479            INP-FORMDEF DELIMITED BY SIZE                         !@03
+015480            ' PAGEDEF=' DELIMITED BY SIZE                         !@03
+015481            INP-PAGEDEF DELIMITED BY SIZE                         !@03
+015482            ' ***' DELIMITED BY SIZE                              !@03
+015483            INTO WS-BANNER-TEXT;                                  !@03
+015484     MOVE SPACE TO INP-CCVAL OF INP-NEWLINE;                      !@03
+015485     MOVE SPACE TO INP-TRCVAL OF INP-NEWLINE;                     !@03
+015486     MOVE WS-BANNER-TEXT TO INP-DATA OF INP-NEWLINE;              !@03
+015487     MOVE WS-BANNER-LEN TO INP-RECLEN;                            !@03
+015488     SET INP-INSERT TO TRUE;                                      !@03
+015489     ADD 1 TO WS-BANNER-INSCNT.                                       !@03
+015490     SKIP1
+015491 8000-LOG-COUNTS.                                                 !@04
+015492* Append the running counts to ACSTLOG, keyed by program, job     !@04
+015493*name, step name, and date, so end-of-day reconciliation has a     !@RV
+015494*queryable audit trail instead of relying on DISPLAY lines that    !@RV
+015495*scroll out of SYSOUT.  WS-JOBNAME and WS-STEPNAME both depend on  !@RV
+015495*the job exporting the JOBNAME/STEPNAME environment symbols;       !@RV
+015495*COBOL has no portable ACCEPT-FROM-STEPNAME any more than it has   !@RV
+015495*one for JOBNAME, so like WS-JOBNAME, WS-STEPNAME is simply blank  !@RV
+015496*if the installation has not set the symbol up - without it, two   !@RV
+015497*steps in the same job on the same day are still logged as         !@RV
+015497*separate records but cannot be told apart by key alone.           !@RV
+015498     DISPLAY 'JOBNAME' UPON ENVIRONMENT-NAME;                     !@04
+015498     ACCEPT WS-JOBNAME FROM ENVIRONMENT-VALUE;                    !@04
+015498     DISPLAY 'STEPNAME' UPON ENVIRONMENT-NAME;                     !@RV
+015499     ACCEPT WS-STEPNAME FROM ENVIRONMENT-VALUE;                    !@RV
+015500     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD;                   !@04
+015501     ACCEPT WS-CURRENT-TIME FROM TIME;                            !@04
+015502     COMPUTE WS-TIME-HHMMSS = WS-CURRENT-TIME / 100;              !@04
+015503     MOVE PGMNAME TO WS-LOG-PGM;                                  !@04
+015504     MOVE WS-JOBNAME TO WS-LOG-JOB;                               !@04
+015504     MOVE WS-STEPNAME TO WS-LOG-STEP;                              !@RV
+015505     MOVE WS-CURRENT-DATE TO WS-LOG-DATE;                         !@04
+015506     MOVE WS-TIME-HHMMSS TO WS-LOG-TIME;                          !@04
+015506     MOVE UAREA-RECCNT TO WS-LOG-RECCNT;                          !@04
+015507     MOVE UAREA-CHGCNT TO WS-LOG-CHGCNT;                          !@04
+015508     MOVE UAREA-DELCNT TO WS-LOG-DELCNT;                          !@04
+015509     MOVE WS-BANNER-INSCNT TO WS-LOG-INSCNT;                          !@04
+015510     OPEN EXTEND COUNTS-LOG;                                      !@04
+015511     IF WS-LOG-STATUS = '35' OR WS-LOG-STATUS = '05'              !@04
+015512      THEN                                                        !@04
+015513       CLOSE COUNTS-LOG;                                          !@04
+015514       OPEN OUTPUT COUNTS-LOG                                     !@04
+015515     END-IF.                                                      !@04
+015516     MOVE WS-LOG-LAYOUT TO COUNTS-LOG-RECORD;                     !@04
+015517     WRITE COUNTS-LOG-RECORD;                                     !@04
+015518     CLOSE COUNTS-LOG.                                            !@04
+015519     SKIP1
+015520 8500-WRITE-CONTROL-REPORT.                                       !@07
+015521* Replaces the free-form EOF DISPLAY lines with a fixed-format    !@07
+015522*SYSOUT control report, one labeled statistic per record, so the  !@07
+015523*run summary can be picked up by a report viewer or post-         !@07
+015524*processing job instead of being scraped out of a DISPLAY trace.  !@07
+015525     OPEN OUTPUT CONTROL-RPT.                                     !@07
+015525* WS-RPT-STATUS is never tested below the OPEN if it fails - a    !@RV
+015525*missing/misallocated ACSTRPT DD would otherwise leave the run    !@RV
+015525*summary simply absent with no trace, exactly the silent failure  !@RV
+015525*req007 exists to eliminate.  Guard it the same way 8000-LOG-     !@RV
+015525*COUNTS already guards COUNTS-LOG.                                !@RV
+015525     IF WS-RPT-STATUS NOT = '00'                                  !@RV
+015525      THEN                                                        !@RV
+015525       DISPLAY PGMNAME, ' *** ACSTRPT OPEN FAILED, STATUS=',       !@RV
+015525               WS-RPT-STATUS, ' - CONTROL REPORT NOT WRITTEN.'     !@RV
+015525      ELSE                                                        !@RV
+015526       MOVE SPACES TO WS-RPT-LAYOUT;                                !@07
+015527       MOVE 'ACSTCHR RUN SUMMARY' TO WS-RPT-LABEL;                  !@07
+015528* Leave WS-RPT-VALUE blank (already SPACES from the MOVE above)    !@RV
+015528*for the title row - it has no count to show, and MOVEing ZERO     !@RV
+015528*into the Z(7)9 edited field prints a stray "0" next to the        !@RV
+015528*title on the one report meant to be an at-a-glance pass/fail      !@RV
+015528*read.                                                              !@RV
+015529       MOVE WS-RPT-LAYOUT TO CONTROL-RPT-RECORD;                    !@07
+015530       WRITE CONTROL-RPT-RECORD;                                    !@07
+015531       MOVE 'RECORDS PASSED' TO WS-RPT-LABEL;                       !@07
+015532       MOVE UAREA-RECCNT TO WS-RPT-VALUE;                           !@07
+015533       MOVE WS-RPT-LAYOUT TO CONTROL-RPT-RECORD;                    !@07
+015534       WRITE CONTROL-RPT-RECORD;                                    !@07
+015535       MOVE 'RECORDS CHANGED' TO WS-RPT-LABEL;                      !@07
+015536       MOVE UAREA-CHGCNT TO WS-RPT-VALUE;                           !@07
+015537       MOVE WS-RPT-LAYOUT TO CONTROL-RPT-RECORD;                    !@07
+015538       WRITE CONTROL-RPT-RECORD;                                    !@07
+015539       MOVE 'RECORDS DELETED' TO WS-RPT-LABEL;                      !@07
+015540       MOVE UAREA-DELCNT TO WS-RPT-VALUE;                           !@07
+015541       MOVE WS-RPT-LAYOUT TO CONTROL-RPT-RECORD;                    !@07
+015542       WRITE CONTROL-RPT-RECORD;                                    !@07
+015543       MOVE 'RECORDS INSERTED' TO WS-RPT-LABEL;                     !@07
+015544       MOVE WS-BANNER-INSCNT TO WS-RPT-VALUE;                     !@07
+015545       MOVE WS-RPT-LAYOUT TO CONTROL-RPT-RECORD;                    !@07
+015546       WRITE CONTROL-RPT-RECORD;                                    !@07
+015547       CLOSE CONTROL-RPT                                           !@RV
+015548     END-IF.                                                       !@RV
+015549     SKIP1
+015549 0900-LOAD-STRIP-CHAR-TABLE.                                       !@RV
+015549* Optional runtime override of STRIP-CHAR-TABLE (see the          !@RV
+015549*declaration comment above STRIP-CHAR-TABLE).  If STRPCTL isn't    !@RV
+015549*allocated, the table stays at its VALUE SPACES defaults and       !@RV
+015549*1000-RESOLVE-STRIP-CHAR falls straight through to STRIP-CHAR-     !@RV
+015549*DEFAULT for every record, exactly as before this DD existed.      !@RV
+015549     OPEN INPUT STRPCTL.                                           !@RV
+015549     IF WS-STRPCTL-STATUS = '35' OR WS-STRPCTL-STATUS = '05'       !@RV
+015549      THEN                                                         !@RV
+015549       DISPLAY PGMNAME, ' NO STRPCTL FOUND - STRIP-CHAR-TABLE ',    !@RV
+015549               'USING COMPILED-IN DEFAULT ONLY.'                   !@RV
+015549      ELSE                                                         !@RV
+015549       MOVE ZERO TO STC-IDX-CTL;                                   !@RV
+015549       PERFORM UNTIL WS-STRPCTL-AT-EOF OR STC-IDX-CTL = 10         !@RV
+015549         READ STRPCTL INTO WS-STRPCTL-LAYOUT                       !@RV
+015549           AT END                                                  !@RV
+015549             SET WS-STRPCTL-AT-EOF TO TRUE                         !@RV
+015549           NOT AT END                                              !@RV
+015549             ADD 1 TO STC-IDX-CTL;                                 !@RV
+015549             MOVE WS-STRPCTL-PRMODE TO STC-PRMODE (STC-IDX-CTL);   !@RV
+015549             MOVE WS-STRPCTL-TRC    TO STC-TRC    (STC-IDX-CTL);   !@RV
+015549             MOVE WS-STRPCTL-TRCVAL TO STC-TRCVAL (STC-IDX-CTL);   !@RV
+015549             MOVE WS-STRPCTL-CHAR   TO STC-CHAR   (STC-IDX-CTL)    !@RV
+015549         END-READ                                                  !@RV
+015549       END-PERFORM;                                                !@RV
+015549       CLOSE STRPCTL                                               !@RV
+015549     END-IF.                                                       !@RV
+015549     SKIP1
+015420 1000-RESOLVE-STRIP-CHAR.                                         !@00
+015430* Pick the strip character for this record: the first matching    !@00
+015440*entry in STRIP-CHAR-TABLE keyed by INP-PRMODE, INP-TRC, and/or   !@09
+015441*the current record's own INP-TRCVAL, else the installation       !@09
+015450*default in STRIP-CHAR-DEFAULT.  A blank PRMODE, TRC, or TRCVAL   !@09
+015460*key in a table entry matches any value.                          !@00
+015470     MOVE STRIP-CHAR-DEFAULT TO STRIP-CHAR;                       !@00
+015480     SET STRIP-CHAR-NOT-MATCHED TO TRUE;                          !@00
+015490     PERFORM VARYING STC-IDX FROM 1 BY 1                          !@00
+015500             UNTIL STC-IDX > 10 OR STRIP-CHAR-IS-MATCHED          !@00
+015510       IF (STC-PRMODE (STC-IDX) = SPACES OR                       !@00
+015520            STC-PRMODE (STC-IDX) = INP-PRMODE) AND                !@00
+015530          (STC-TRC (STC-IDX) = SPACES OR                          !@00
+015540            STC-TRC (STC-IDX) = INP-TRC) AND                      !@00
+015541          (STC-TRCVAL (STC-IDX) = SPACES OR                       !@09
+015542            STC-TRCVAL (STC-IDX) = INP-TRCVAL OF INP-LINE) AND    !@09
+015550          STC-CHAR (STC-IDX) NOT = SPACES                         !@00
+015560        THEN                                                      !@00
+015570         MOVE STC-CHAR (STC-IDX) TO STRIP-CHAR;                   !@00
+015580         SET STRIP-CHAR-IS-MATCHED TO TRUE;                       !@00
+015590       END-IF                                                     !@00
+015600     END-PERFORM.                                                 !@00
+015601* Machine carriage-control byte 1 IS the legitimate control       !@05
+015602*byte, not a zero-fill artifact, so only strip MACH-CC records    !@05
+015603*when a STRIP-CHAR-TABLE entry explicitly opts the stream in;     !@05
+015604*ANSI-CC (and untyped) records keep the normal rule.              !@05
+015605     IF INP-MACH-CC AND STRIP-CHAR-NOT-MATCHED                    !@05
+015606      THEN                                                        !@05
+015607       SET STRIP-NOT-ELIGIBLE TO TRUE                             !@05
+015608      ELSE                                                        !@05
+015609       SET STRIP-IS-ELIGIBLE TO TRUE                              !@05
+015610     END-IF.                                                      !@05
